@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    CSMENUDF
+      *    RECORD LAYOUT FOR THE MENU-DEFINITION FILE (MENUDF).
+      *    KSDS KEYED BY MD-OPTION-NUMBER.  READ BY CICSMENU AT SEND
+      *    MAP TIME TO BUILD THE OPTION LIST AND TO RESOLVE THE
+      *    TARGET PROGRAM FOR THE OPTION THE OPERATOR CHOOSES, SO
+      *    THE MENU CONTENT CAN CHANGE WITHOUT A PROGRAM RECOMPILE.
+      *****************************************************************
+       01  WS-MENU-DEFINITION-RECORD.
+           05  MD-OPTION-NUMBER      PIC X(2).
+           05  MD-OPTION-DESC        PIC X(30).
+           05  MD-TARGET-PROGRAM     PIC X(8).
+           05  MD-MIN-AUTH-LEVEL     PIC X(1).
+           05  FILLER                PIC X(9).
+       01  WS-MENU-DEFINITION-LEN    PIC S9(4) COMP VALUE +50.
