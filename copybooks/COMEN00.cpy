@@ -0,0 +1,78 @@
+      *****************************************************************
+      *    COMEN00 - SYMBOLIC MAP FOR MAPSET COMEN00 / MAP COMEN0A.
+      *    GENERATED FROM BMS/COMEN00.BMS.  COPIED INTO CICSMENU.
+      *****************************************************************
+       01  COMEN0AI.
+           05  FILLER                    PIC X(12).
+           05  MSGL                      PIC S9(4) COMP.
+           05  MSGF                      PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                  PIC X.
+           05  MSGI                      PIC X(40).
+           05  OPTLIN1L                  PIC S9(4) COMP.
+           05  OPTLIN1F                  PIC X.
+           05  FILLER REDEFINES OPTLIN1F.
+               10  OPTLIN1A              PIC X.
+           05  OPTLIN1I                  PIC X(40).
+           05  OPTLIN2L                  PIC S9(4) COMP.
+           05  OPTLIN2F                  PIC X.
+           05  FILLER REDEFINES OPTLIN2F.
+               10  OPTLIN2A              PIC X.
+           05  OPTLIN2I                  PIC X(40).
+           05  OPTLIN3L                  PIC S9(4) COMP.
+           05  OPTLIN3F                  PIC X.
+           05  FILLER REDEFINES OPTLIN3F.
+               10  OPTLIN3A              PIC X.
+           05  OPTLIN3I                  PIC X(40).
+           05  OPTLIN4L                  PIC S9(4) COMP.
+           05  OPTLIN4F                  PIC X.
+           05  FILLER REDEFINES OPTLIN4F.
+               10  OPTLIN4A              PIC X.
+           05  OPTLIN4I                  PIC X(40).
+           05  OPTLIN5L                  PIC S9(4) COMP.
+           05  OPTLIN5F                  PIC X.
+           05  FILLER REDEFINES OPTLIN5F.
+               10  OPTLIN5A              PIC X.
+           05  OPTLIN5I                  PIC X(40).
+           05  OPTLIN6L                  PIC S9(4) COMP.
+           05  OPTLIN6F                  PIC X.
+           05  FILLER REDEFINES OPTLIN6F.
+               10  OPTLIN6A              PIC X.
+           05  OPTLIN6I                  PIC X(40).
+           05  OPTLIN7L                  PIC S9(4) COMP.
+           05  OPTLIN7F                  PIC X.
+           05  FILLER REDEFINES OPTLIN7F.
+               10  OPTLIN7A              PIC X.
+           05  OPTLIN7I                  PIC X(40).
+           05  OPTLIN8L                  PIC S9(4) COMP.
+           05  OPTLIN8F                  PIC X.
+           05  FILLER REDEFINES OPTLIN8F.
+               10  OPTLIN8A              PIC X.
+           05  OPTLIN8I                  PIC X(40).
+           05  OPTIONL                   PIC S9(4) COMP.
+           05  OPTIONF                   PIC X.
+           05  FILLER REDEFINES OPTIONF.
+               10  OPTIONA               PIC X.
+           05  OPTIONI                   PIC X(2).
+       01  COMEN0AO REDEFINES COMEN0AI.
+           05  FILLER                    PIC X(12).
+           05  FILLER                    PIC X(3).
+           05  MSGO                      PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  OPTLIN1O                  PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  OPTLIN2O                  PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  OPTLIN3O                  PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  OPTLIN4O                  PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  OPTLIN5O                  PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  OPTLIN6O                  PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  OPTLIN7O                  PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  OPTLIN8O                  PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  OPTIONO                   PIC X(2).
