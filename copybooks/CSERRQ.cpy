@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    CSERRQ
+      *    RECORD LAYOUT FOR THE CSER TRANSIENT-DATA ERROR QUEUE
+      *    (4-CHARACTER SYMBOLIC QUEUE ID, PER CICS TD QUEUE NAMING).
+      *    WRITTEN BY CICSLOGIN AND CICSMENU'S ABEND-RECOVERY
+      *    PARAGRAPHS (VIA EXEC CICS HANDLE ABEND) SO A HARD ABEND
+      *    LEAVES A RECORD BEHIND EVEN THOUGH THE TASK NEVER REACHES
+      *    ITS NORMAL RESP-CHECKED ERROR PATHS.
+      *****************************************************************
+       01  WS-ERROR-QUEUE-RECORD.
+           05  EQ-OPERATOR-ID        PIC X(8).
+           05  EQ-TERMINAL-ID        PIC X(4).
+           05  EQ-TRANSACTION-ID     PIC X(4).
+           05  EQ-PROGRAM-ID         PIC X(9).
+           05  EQ-ABEND-CODE         PIC X(4).
+           05  EQ-EVENT-DATE         PIC X(8).
+           05  EQ-EVENT-TIME         PIC X(8).
+       01  WS-ERROR-QUEUE-LEN        PIC S9(4) COMP VALUE +45.
