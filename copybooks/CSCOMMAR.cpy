@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    CSCOMMAR
+      *    SHARED COMMAREA LAYOUT PASSED BETWEEN CICSLOGIN, CICSMENU,
+      *    CICSTEST AND CICSPWD.  CARRIES THE SIGNED-ON OPERATOR'S
+      *    IDENTITY AND SESSION STATE ACROSS XCTL/RETURN TRANSID
+      *    BOUNDARIES SO A RECEIVING PROGRAM KNOWS WHO IT IS TALKING TO.
+      *****************************************************************
+       01  WS-COMMAREA.
+           05  WS-CA-OPERID          PIC X(8).
+           05  WS-CA-TERMID          PIC X(4).
+           05  WS-CA-SIGNON-DATE     PIC X(8).
+           05  WS-CA-SIGNON-TIME     PIC X(8).
+           05  WS-CA-AUTH-LEVEL      PIC X(1).
+           05  WS-CA-RETURN-TRANID   PIC X(4).
+           05  WS-CA-LAST-OPTION     PIC X(2).
+           05  WS-CA-MENU-PASS       PIC X(1).
+               88  CA-MENU-FRESH           VALUE SPACE.
+               88  CA-MENU-RECEIVE          VALUE 'R'.
+           05  WS-CA-MESSAGE         PIC X(40).
+       01  WS-COMMAREA-LEN           PIC S9(4) COMP VALUE +76.
