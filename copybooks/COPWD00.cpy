@@ -0,0 +1,43 @@
+      *****************************************************************
+      *    COPWD00 - SYMBOLIC MAP FOR MAPSET COPWD00 / MAP COPWD0A.
+      *    GENERATED FROM BMS/COPWD00.BMS.  COPIED INTO CICSPWD.
+      *****************************************************************
+       01  COPWD0AI.
+           05  FILLER                    PIC X(12).
+           05  MSGL                      PIC S9(4) COMP.
+           05  MSGF                      PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                  PIC X.
+           05  MSGI                      PIC X(40).
+           05  OPERIDL                   PIC S9(4) COMP.
+           05  OPERIDF                   PIC X.
+           05  FILLER REDEFINES OPERIDF.
+               10  OPERIDA               PIC X.
+           05  OPERIDI                   PIC X(8).
+           05  OLDPWDL                   PIC S9(4) COMP.
+           05  OLDPWDF                   PIC X.
+           05  FILLER REDEFINES OLDPWDF.
+               10  OLDPWDA               PIC X.
+           05  OLDPWDI                   PIC X(8).
+           05  NEWPWD1L                  PIC S9(4) COMP.
+           05  NEWPWD1F                  PIC X.
+           05  FILLER REDEFINES NEWPWD1F.
+               10  NEWPWD1A              PIC X.
+           05  NEWPWD1I                  PIC X(8).
+           05  NEWPWD2L                  PIC S9(4) COMP.
+           05  NEWPWD2F                  PIC X.
+           05  FILLER REDEFINES NEWPWD2F.
+               10  NEWPWD2A              PIC X.
+           05  NEWPWD2I                  PIC X(8).
+       01  COPWD0AO REDEFINES COPWD0AI.
+           05  FILLER                    PIC X(12).
+           05  FILLER                    PIC X(3).
+           05  MSGO                      PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  OPERIDO                   PIC X(8).
+           05  FILLER                    PIC X(3).
+           05  OLDPWDO                   PIC X(8).
+           05  FILLER                    PIC X(3).
+           05  NEWPWD1O                  PIC X(8).
+           05  FILLER                    PIC X(3).
+           05  NEWPWD2O                  PIC X(8).
