@@ -0,0 +1,22 @@
+      *****************************************************************
+      *    CSUSRSEC
+      *    RECORD LAYOUT FOR THE USER-SECURITY FILE (USRSEC).
+      *    KSDS KEYED BY US-OPERATOR-ID.  READ/REWRITTEN BY CICSLOGIN
+      *    TO VALIDATE SIGN-ON CREDENTIALS, TRACK FAILED ATTEMPTS AND
+      *    LOCKOUT STATUS, AND FLAG PASSWORDS THAT MUST BE CHANGED.
+      *    MAINTAINED BY CICSPWD WHEN AN OPERATOR CHANGES A PASSWORD.
+      *****************************************************************
+       01  WS-USER-SECURITY-RECORD.
+           05  US-OPERATOR-ID        PIC X(8).
+           05  US-PASSWORD           PIC X(8).
+           05  US-AUTH-LEVEL         PIC X(1).
+           05  US-FAIL-COUNT         PIC 9(2).
+           05  US-LOCKED-STATUS      PIC X(1).
+               88  US-LOCKED               VALUE 'Y'.
+               88  US-NOT-LOCKED           VALUE 'N'.
+           05  US-PASSWORD-CHG-DATE  PIC X(8).
+           05  US-TEMP-PASSWORD-FLAG PIC X(1).
+               88  US-TEMP-PASSWORD        VALUE 'Y'.
+               88  US-PERM-PASSWORD        VALUE 'N'.
+           05  FILLER                PIC X(11).
+       01  WS-USER-SECURITY-LEN      PIC S9(4) COMP VALUE +40.
