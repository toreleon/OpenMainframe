@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    CSACTSES
+      *    RECORD LAYOUT FOR THE ACTIVE-SESSIONS FILE (ACTSES).
+      *    KSDS KEYED BY AS-OPERATOR-ID.  WRITTEN BY CICSLOGIN WHEN A
+      *    SIGN-ON SUCCEEDS AND CLEARED BY CICSMENU WHEN THE OPERATOR
+      *    SIGNS OFF.  USED TO DETECT A SECOND CONCURRENT SIGN-ON FOR
+      *    THE SAME OPERATOR ID AND, IN BATCH, TO RECONCILE AGAINST
+      *    THE SIGN-ON JOURNAL AT END OF DAY.
+      *****************************************************************
+       01  WS-ACTIVE-SESSION-RECORD.
+           05  AS-OPERATOR-ID        PIC X(8).
+           05  AS-TERMINAL-ID        PIC X(4).
+           05  AS-SIGNON-DATE        PIC X(8).
+           05  AS-SIGNON-TIME        PIC X(8).
+           05  AS-STATUS             PIC X(1).
+               88  AS-ACTIVE               VALUE 'A'.
+               88  AS-SIGNED-OFF           VALUE 'C'.
+           05  FILLER                PIC X(11).
+       01  WS-ACTIVE-SESSION-LEN     PIC S9(4) COMP VALUE +40.
