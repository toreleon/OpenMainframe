@@ -0,0 +1,29 @@
+      *****************************************************************
+      *    COSGN00 - SYMBOLIC MAP FOR MAPSET COSGN00 / MAP COSGN0A.
+      *    GENERATED FROM BMS/COSGN00.BMS.  COPIED INTO CICSLOGIN.
+      *****************************************************************
+       01  COSGN0AI.
+           05  FILLER                    PIC X(12).
+           05  MSGL                      PIC S9(4) COMP.
+           05  MSGF                      PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                  PIC X.
+           05  MSGI                      PIC X(40).
+           05  OPERIDL                   PIC S9(4) COMP.
+           05  OPERIDF                   PIC X.
+           05  FILLER REDEFINES OPERIDF.
+               10  OPERIDA               PIC X.
+           05  OPERIDI                   PIC X(8).
+           05  PASSWDL                   PIC S9(4) COMP.
+           05  PASSWDF                   PIC X.
+           05  FILLER REDEFINES PASSWDF.
+               10  PASSWDA               PIC X.
+           05  PASSWDI                   PIC X(8).
+       01  COSGN0AO REDEFINES COSGN0AI.
+           05  FILLER                    PIC X(12).
+           05  FILLER                    PIC X(3).
+           05  MSGO                      PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  OPERIDO                   PIC X(8).
+           05  FILLER                    PIC X(3).
+           05  PASSWDO                   PIC X(8).
