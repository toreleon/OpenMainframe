@@ -0,0 +1,24 @@
+      *****************************************************************
+      *    CSSGNJRN
+      *    RECORD LAYOUT FOR THE SIGN-ON/NAVIGATION AUDIT JOURNAL.
+      *    WRITTEN BY CICSLOGIN, CICSMENU, CICSTEST AND CICSPWD (VIA
+      *    THE CSJRNL TD QUEUE, EXTRAPARTITION DATASET CSJRNL) ON
+      *    SIGN-ON, EACH XCTL AND EACH RETURN TRANSID.  READ
+      *    SEQUENTIALLY BY THE CSRPT01 AND CSRECON BATCH PROGRAMS.
+      *****************************************************************
+       01  WS-JOURNAL-RECORD.
+           05  JR-OPERATOR-ID        PIC X(8).
+           05  JR-TERMINAL-ID        PIC X(4).
+           05  JR-TRANSACTION-ID     PIC X(4).
+           05  JR-PROGRAM-ID         PIC X(9).
+           05  JR-EVENT-TYPE         PIC X(8).
+               88  JR-EVENT-SIGNON         VALUE 'SIGNON'.
+               88  JR-EVENT-SIGNON-FAIL    VALUE 'SGNFAIL'.
+               88  JR-EVENT-XCTL           VALUE 'XCTL'.
+               88  JR-EVENT-RETURN         VALUE 'RETURN'.
+               88  JR-EVENT-SIGNOFF        VALUE 'SIGNOFF'.
+               88  JR-EVENT-CICS-ERROR     VALUE 'CICSERR'.
+               88  JR-EVENT-PASSWORD-CHG   VALUE 'PWDCHG'.
+           05  JR-EVENT-DATE         PIC X(8).
+           05  JR-EVENT-TIME         PIC X(8).
+       01  WS-JOURNAL-RECORD-LEN     PIC S9(4) COMP VALUE +49.
