@@ -0,0 +1,35 @@
+      *****************************************************************
+      *    COPWD00 - PASSWORD MAINTENANCE MAPSET FOR CICSPWD.
+      *    ASSEMBLED SEPARATELY WITH DFHMSD/DFHMDI/DFHMDF; THE
+      *    GENERATED SYMBOLIC MAP COPYBOOK IS COPYBOOKS/COPWD00.CPY.
+      *****************************************************************
+       COPWD00  DFHMSD TYPE=&SYSPARM,                                 X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+      *
+       COPWD0A  DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                                X
+               COLUMN=1
+      *
+       MSG      DFHMDF POS=(1,1),LENGTH=40,ATTRB=(ASKIP,BRT)
+      *
+               DFHMDF POS=(4,10),LENGTH=17,ATTRB=ASKIP,                X
+               INITIAL='OPERATOR ID . . .'
+       OPERID   DFHMDF POS=(4,28),LENGTH=8,ATTRB=(ASKIP,BRT)
+      *
+               DFHMDF POS=(6,10),LENGTH=17,ATTRB=ASKIP,                X
+               INITIAL='OLD PASSWORD . .'
+       OLDPWD   DFHMDF POS=(6,28),LENGTH=8,ATTRB=(UNPROT,DRK,IC)
+      *
+               DFHMDF POS=(8,10),LENGTH=17,ATTRB=ASKIP,                X
+               INITIAL='NEW PASSWORD . .'
+       NEWPWD1  DFHMDF POS=(8,28),LENGTH=8,ATTRB=(UNPROT,DRK)
+      *
+               DFHMDF POS=(10,10),LENGTH=17,ATTRB=ASKIP,               X
+               INITIAL='CONFIRM NEW PWD.'
+       NEWPWD2  DFHMDF POS=(10,28),LENGTH=8,ATTRB=(UNPROT,DRK)
+      *
+               DFHMSD TYPE=FINAL
