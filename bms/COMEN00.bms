@@ -0,0 +1,34 @@
+      *****************************************************************
+      *    COMEN00 - MENU MAPSET FOR CICSMENU.
+      *    ASSEMBLED SEPARATELY WITH DFHMSD/DFHMDI/DFHMDF; THE
+      *    GENERATED SYMBOLIC MAP COPYBOOK IS COPYBOOKS/COMEN00.CPY.
+      *    OPTLIN1-OPTLIN8 ARE FILLED AT SEND-MAP TIME FROM THE
+      *    MENU-DEFINITION FILE (CSMENUDF) RATHER THAN FROM INITIAL
+      *    VALUES, SO THE MENU CONTENT IS DATA DRIVEN.
+      *****************************************************************
+       COMEN00  DFHMSD TYPE=&SYSPARM,                                 X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+      *
+       COMEN0A  DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                                X
+               COLUMN=1
+      *
+       MSG      DFHMDF POS=(1,1),LENGTH=40,ATTRB=(ASKIP,BRT)
+       OPTLIN1  DFHMDF POS=(3,1),LENGTH=40,ATTRB=ASKIP
+       OPTLIN2  DFHMDF POS=(4,1),LENGTH=40,ATTRB=ASKIP
+       OPTLIN3  DFHMDF POS=(5,1),LENGTH=40,ATTRB=ASKIP
+       OPTLIN4  DFHMDF POS=(6,1),LENGTH=40,ATTRB=ASKIP
+       OPTLIN5  DFHMDF POS=(7,1),LENGTH=40,ATTRB=ASKIP
+       OPTLIN6  DFHMDF POS=(8,1),LENGTH=40,ATTRB=ASKIP
+       OPTLIN7  DFHMDF POS=(9,1),LENGTH=40,ATTRB=ASKIP
+       OPTLIN8  DFHMDF POS=(10,1),LENGTH=40,ATTRB=ASKIP
+      *
+               DFHMDF POS=(13,1),LENGTH=15,ATTRB=ASKIP,                X
+               INITIAL='OPTION . . . .'
+       OPTION   DFHMDF POS=(13,17),LENGTH=2,ATTRB=(UNPROT,IC)
+      *
+               DFHMSD TYPE=FINAL
