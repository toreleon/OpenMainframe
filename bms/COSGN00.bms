@@ -0,0 +1,27 @@
+      *****************************************************************
+      *    COSGN00 - SIGN-ON MAPSET FOR CICSLOGIN.
+      *    ASSEMBLED SEPARATELY WITH DFHMSD/DFHMDI/DFHMDF; THE
+      *    GENERATED SYMBOLIC MAP COPYBOOK IS COPYBOOKS/COSGN00.CPY.
+      *****************************************************************
+       COSGN00  DFHMSD TYPE=&SYSPARM,                                 X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+      *
+       COSGN0A  DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                                X
+               COLUMN=1
+      *
+       MSG      DFHMDF POS=(1,1),LENGTH=40,ATTRB=(ASKIP,BRT)
+      *
+               DFHMDF POS=(5,10),LENGTH=17,ATTRB=ASKIP,                X
+               INITIAL='OPERATOR ID . . .'
+       OPERID   DFHMDF POS=(5,28),LENGTH=8,ATTRB=(UNPROT,IC)
+      *
+               DFHMDF POS=(7,10),LENGTH=17,ATTRB=ASKIP,                X
+               INITIAL='PASSWORD . . . .'
+       PASSWD   DFHMDF POS=(7,28),LENGTH=8,ATTRB=(UNPROT,DRK)
+      *
+               DFHMSD TYPE=FINAL
