@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICSPWD.
+      *
+      * Password-maintenance transaction.  XCTL'd from CICSLOGIN in
+      * place of CICSMENU when the signed-on operator's password is
+      * expired or still the temporary one CICSPWD/security issued
+      * (US-TEMP-PASSWORD-FLAG).  Pseudo-conversational like CICSLOGIN
+      * and CICSMENU: WS-CA-MENU-PASS in the shared commarea says
+      * whether this is the first pass (send the map, wait for input)
+      * or the second (receive the old/new password fields and apply
+      * the change).  On success XCTLs on into CICSMENU with a fresh
+      * commarea pass so the operator lands on the menu as normal; on
+      * failure redisplays this screen with an error message.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CSCOMMAR.
+       COPY COPWD00.
+       COPY CSUSRSEC.
+       COPY CSERRQ.
+       01  WS-ABEND-CODE             PIC X(4) VALUE SPACES.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE           PIC X(8).
+           05  WS-CDT-TIME           PIC X(8).
+           05  FILLER                PIC X(5).
+       01  WS-OWN-PROGRAM-ID         PIC X(9) VALUE 'CICSPWD'.
+       01  WS-RESP                   PIC 9(8) VALUE 0.
+       01  WS-LAST-CICS-VERB         PIC X(9) VALUE SPACES.
+       01  WS-MESSAGE                PIC X(40) VALUE SPACES.
+       01  WS-EVENT-TYPE             PIC X(8) VALUE SPACES.
+       01  WS-PWD-CHANGE-OK          PIC X VALUE 'N'.
+           88  PWD-CHANGE-VALID            VALUE 'Y'.
+           88  PWD-CHANGE-INVALID          VALUE 'N'.
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA               PIC X(76).
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-LOGIC.
+           DISPLAY 'PASSWORD MAINTENANCE STARTING'.
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+           ELSE
+               MOVE SPACES TO WS-COMMAREA
+           END-IF.
+           EXEC CICS HANDLE ABEND
+                LABEL(ABEND-RECOVERY)
+           END-EXEC.
+           IF CA-MENU-RECEIVE
+               PERFORM RECEIVE-AND-VALIDATE-PWD
+           ELSE
+               PERFORM SEND-PWD-MAP
+               MOVE 'R' TO WS-CA-MENU-PASS
+               MOVE 'RETURN' TO WS-EVENT-TYPE
+               CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID,
+                    EIBTRNID, WS-OWN-PROGRAM-ID, WS-EVENT-TYPE
+               EXEC CICS RETURN
+                    TRANSID(EIBTRNID)
+                    COMMAREA(WS-COMMAREA)
+                    LENGTH(WS-COMMAREA-LEN)
+                    RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = 0
+                   MOVE 'RETURN   ' TO WS-LAST-CICS-VERB
+                   PERFORM CICS-ERROR-HANDLER
+               END-IF
+           END-IF.
+           STOP RUN.
+      *
+       ABEND-RECOVERY.
+           EXEC CICS ASSIGN
+                ABCODE(WS-ABEND-CODE)
+           END-EXEC.
+           DISPLAY 'CICSPWD ABEND ' WS-ABEND-CODE.
+           MOVE WS-CA-OPERID TO EQ-OPERATOR-ID.
+           MOVE WS-CA-TERMID TO EQ-TERMINAL-ID.
+           MOVE EIBTRNID TO EQ-TRANSACTION-ID.
+           MOVE WS-OWN-PROGRAM-ID TO EQ-PROGRAM-ID.
+           MOVE WS-ABEND-CODE TO EQ-ABEND-CODE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CDT-DATE TO EQ-EVENT-DATE.
+           MOVE WS-CDT-TIME TO EQ-EVENT-TIME.
+           EXEC CICS WRITEQ TD
+                QUEUE('CSER')
+                FROM(WS-ERROR-QUEUE-RECORD)
+                LENGTH(WS-ERROR-QUEUE-LEN)
+           END-EXEC.
+           MOVE 'CICSERR' TO WS-EVENT-TYPE.
+           CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID,
+                EIBTRNID, WS-OWN-PROGRAM-ID, WS-EVENT-TYPE.
+           MOVE 'SESSION RESTARTED - REENTER PASSWORD' TO
+                WS-MESSAGE.
+           PERFORM SEND-PWD-MAP.
+           MOVE 'R' TO WS-CA-MENU-PASS.
+           EXEC CICS RETURN
+                TRANSID(EIBTRNID)
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LEN)
+           END-EXEC.
+      *
+       CICS-ERROR-HANDLER.
+           DISPLAY 'CICS ERROR ON ' WS-LAST-CICS-VERB
+                   ' RESP=' WS-RESP.
+           MOVE 'CICSERR' TO WS-EVENT-TYPE.
+           CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID,
+                EIBTRNID, WS-OWN-PROGRAM-ID, WS-EVENT-TYPE.
+           MOVE 'SYSTEM ERROR - CONTACT SUPPORT' TO WS-MESSAGE.
+           EXEC CICS SEND TEXT
+                FROM(WS-MESSAGE)
+                LENGTH(40)
+                ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+      *
+       SEND-PWD-MAP.
+           MOVE SPACES TO COPWD0AO.
+           MOVE WS-CA-OPERID TO OPERIDO.
+           MOVE WS-MESSAGE TO MSGO.
+           EXEC CICS SEND
+                MAP('COPWD0A')
+                MAPSET('COPWD00')
+                FROM(COPWD0AO)
+                ERASE
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = 0
+               MOVE 'SEND MAP ' TO WS-LAST-CICS-VERB
+               PERFORM CICS-ERROR-HANDLER
+           END-IF.
+           MOVE SPACES TO WS-MESSAGE.
+      *
+       RECEIVE-AND-VALIDATE-PWD.
+           EXEC CICS RECEIVE
+                MAP('COPWD0A')
+                MAPSET('COPWD00')
+                INTO(COPWD0AI)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = 0
+               MOVE 'RECEIVE  ' TO WS-LAST-CICS-VERB
+               PERFORM CICS-ERROR-HANDLER
+           END-IF.
+           PERFORM VALIDATE-PWD-CHANGE.
+           IF PWD-CHANGE-VALID
+               PERFORM APPLY-PWD-CHANGE
+               MOVE SPACES TO WS-CA-MENU-PASS
+               MOVE SPACES TO WS-CA-LAST-OPTION
+               MOVE 'XCTL' TO WS-EVENT-TYPE
+               CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID,
+                    EIBTRNID, WS-OWN-PROGRAM-ID, WS-EVENT-TYPE
+               EXEC CICS XCTL
+                    PROGRAM('CICSMENU')
+                    COMMAREA(WS-COMMAREA)
+                    LENGTH(WS-COMMAREA-LEN)
+                    RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = 0
+                   MOVE 'XCTL     ' TO WS-LAST-CICS-VERB
+                   PERFORM CICS-ERROR-HANDLER
+               END-IF
+           ELSE
+               PERFORM SEND-PWD-MAP
+               MOVE 'R' TO WS-CA-MENU-PASS
+               MOVE 'RETURN' TO WS-EVENT-TYPE
+               CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID,
+                    EIBTRNID, WS-OWN-PROGRAM-ID, WS-EVENT-TYPE
+               EXEC CICS RETURN
+                    TRANSID(EIBTRNID)
+                    COMMAREA(WS-COMMAREA)
+                    LENGTH(WS-COMMAREA-LEN)
+                    RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = 0
+                   MOVE 'RETURN   ' TO WS-LAST-CICS-VERB
+                   PERFORM CICS-ERROR-HANDLER
+               END-IF
+           END-IF.
+      *
+       VALIDATE-PWD-CHANGE.
+           SET PWD-CHANGE-INVALID TO TRUE.
+           MOVE SPACES TO WS-MESSAGE.
+           EXEC CICS READ
+                FILE('USRSEC')
+                INTO(WS-USER-SECURITY-RECORD)
+                RIDFLD(WS-CA-OPERID)
+                KEYLENGTH(8)
+                UPDATE
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = 0
+               MOVE 'ACCOUNT NOT FOUND - CONTACT SECURITY' TO
+                    WS-MESSAGE
+           ELSE
+               IF US-PASSWORD NOT = OLDPWDI
+                   MOVE 'OLD PASSWORD INCORRECT - REENTER' TO
+                        WS-MESSAGE
+               ELSE
+                   IF NEWPWD1I NOT = NEWPWD2I
+                       MOVE 'NEW PASSWORDS DO NOT MATCH' TO
+                            WS-MESSAGE
+                   ELSE
+                       IF NEWPWD1I = SPACES OR
+                          NEWPWD1I = OLDPWDI
+                           MOVE 'NEW PASSWORD INVALID - REENTER' TO
+                                WS-MESSAGE
+                       ELSE
+                           SET PWD-CHANGE-VALID TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       APPLY-PWD-CHANGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE NEWPWD1I TO US-PASSWORD.
+           MOVE WS-CDT-DATE TO US-PASSWORD-CHG-DATE.
+           SET US-PERM-PASSWORD TO TRUE.
+           MOVE 0 TO US-FAIL-COUNT.
+           EXEC CICS REWRITE
+                FILE('USRSEC')
+                FROM(WS-USER-SECURITY-RECORD)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = 0
+               MOVE 'REWRITE  ' TO WS-LAST-CICS-VERB
+               PERFORM CICS-ERROR-HANDLER
+           END-IF.
+           MOVE 'PWDCHG' TO WS-EVENT-TYPE.
+           CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID,
+                EIBTRNID, WS-OWN-PROGRAM-ID, WS-EVENT-TYPE.
