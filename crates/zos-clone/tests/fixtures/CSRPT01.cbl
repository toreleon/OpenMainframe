@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSRPT01.
+      *
+      * Nightly security exception report.  Reads the day's CSJRNL
+      * sign-on/navigation audit journal (written by CICSLOGIN,
+      * CICSMENU, CICSTEST and CICSPWD via CSAUDIT) sequentially and
+      * flags three kinds of exception onto CSRPT01OUT:
+      *   - a SIGNON event outside normal business hours (0800-1800)
+      *   - a SIGNON for an operator ID already active on a different
+      *     terminal, with no SIGNOFF seen in between
+      *   - a SIGNON from a terminal ID not on the authorized list
+      * The active-operator table below is this run's own bookkeeping,
+      * built up as journal records are read; it is not the CSACTSES
+      * active-sessions file (that is reconciled separately by
+      * CSRECON).
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSJRNL-FILE ASSIGN TO 'CSJRNL'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CSRPT01-FILE ASSIGN TO 'CSRPT01OUT'
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSJRNL-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  FD-JOURNAL-RECORD           PIC X(49).
+      *
+       FD  CSRPT01-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  FD-REPORT-LINE              PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       COPY CSSGNJRN.
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+           88  END-OF-JOURNAL                VALUE 'Y'.
+       01  WS-REPORT-LINE              PIC X(132).
+       01  WS-EXCEPTION-COUNT          PIC 9(6) VALUE 0.
+      *
+      * Static authorized-terminal table.  A later revision could read
+      * this from a keyed file the same way CSMENUDF drives the menu.
+       01  WS-AUTH-TERM-DATA.
+           05  FILLER                  PIC X(4) VALUE 'T001'.
+           05  FILLER                  PIC X(4) VALUE 'T002'.
+           05  FILLER                  PIC X(4) VALUE 'T003'.
+           05  FILLER                  PIC X(4) VALUE 'T004'.
+       01  WS-AUTH-TERM-TABLE REDEFINES WS-AUTH-TERM-DATA.
+           05  WS-AUTH-TERM OCCURS 4 TIMES
+               INDEXED BY WS-AT-IDX     PIC X(4).
+       01  WS-TERM-AUTHORIZED          PIC X VALUE 'N'.
+           88  TERM-AUTHORIZED               VALUE 'Y'.
+           88  TERM-NOT-AUTHORIZED          VALUE 'N'.
+      *
+      * Runtime table of operators this run has seen SIGNON with no
+      * matching SIGNOFF yet, so a second SIGNON for the same operator
+      * on a different terminal can be caught.
+       01  WS-ACTIVE-OPER-TABLE.
+           05  WS-ACTIVE-OPER-ENTRY OCCURS 200 TIMES
+               INDEXED BY WS-AO-IDX.
+               10  WS-AO-OPERATOR-ID    PIC X(8).
+               10  WS-AO-TERMINAL-ID    PIC X(4).
+               10  WS-AO-IN-USE         PIC X VALUE 'N'.
+                   88  AO-IN-USE               VALUE 'Y'.
+                   88  AO-NOT-IN-USE           VALUE 'N'.
+       01  WS-AO-FOUND-IDX             PIC 9(4) VALUE 0.
+       01  WS-DUP-SIGNON-TERM          PIC X(4) VALUE SPACES.
+       01  WS-DUP-SIGNON-FOUND         PIC X VALUE 'N'.
+           88  DUP-SIGNON-FOUND              VALUE 'Y'.
+           88  DUP-SIGNON-NOT-FOUND          VALUE 'N'.
+       01  WS-EXCEPTION-TEXT           PIC X(30) VALUE SPACES.
+      *
+       01  WS-HEAD-LINE-1              PIC X(132) VALUE
+           'CSRPT01  NIGHTLY SECURITY EXCEPTION REPORT'.
+       01  WS-HEAD-LINE-2              PIC X(132) VALUE
+           'OPERID   TERMID TRANID EVENT    DATE     TIME    EXCEPTION'.
+       01  WS-TOTAL-LINE               PIC X(132).
+      *
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES.
+           PERFORM WRITE-HEADINGS.
+           PERFORM UNTIL END-OF-JOURNAL
+               READ CSJRNL-FILE INTO WS-JOURNAL-RECORD
+                   AT END
+                       SET END-OF-JOURNAL TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-JOURNAL-RECORD
+               END-READ
+           END-PERFORM.
+           PERFORM WRITE-TOTALS.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+      *
+       OPEN-FILES.
+           OPEN INPUT CSJRNL-FILE.
+           OPEN OUTPUT CSRPT01-FILE.
+      *
+       CLOSE-FILES.
+           CLOSE CSJRNL-FILE.
+           CLOSE CSRPT01-FILE.
+      *
+       WRITE-HEADINGS.
+           WRITE FD-REPORT-LINE FROM WS-HEAD-LINE-1.
+           WRITE FD-REPORT-LINE FROM WS-HEAD-LINE-2.
+      *
+       WRITE-TOTALS.
+           MOVE SPACES TO WS-TOTAL-LINE.
+           STRING 'TOTAL EXCEPTIONS: ' DELIMITED BY SIZE
+                  WS-EXCEPTION-COUNT DELIMITED BY SIZE
+                  INTO WS-TOTAL-LINE.
+           WRITE FD-REPORT-LINE FROM WS-TOTAL-LINE.
+      *
+       PROCESS-JOURNAL-RECORD.
+           IF JR-EVENT-SIGNON
+               PERFORM CHECK-OFF-HOURS-SIGNON
+               PERFORM CHECK-AUTHORIZED-TERMINAL
+               PERFORM CHECK-DUPLICATE-SIGNON
+               PERFORM RECORD-ACTIVE-SIGNON
+           END-IF.
+           IF JR-EVENT-SIGNOFF
+               PERFORM CLEAR-ACTIVE-SIGNON
+           END-IF.
+      *
+       CHECK-OFF-HOURS-SIGNON.
+           IF JR-EVENT-TIME(1:4) < '0800' OR
+              JR-EVENT-TIME(1:4) > '1800'
+               MOVE 'OFF-HOURS SIGNON' TO WS-EXCEPTION-TEXT
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+      *
+       CHECK-AUTHORIZED-TERMINAL.
+           SET TERM-NOT-AUTHORIZED TO TRUE.
+           SET WS-AT-IDX TO 1.
+           SEARCH WS-AUTH-TERM
+               AT END
+                   SET TERM-NOT-AUTHORIZED TO TRUE
+               WHEN WS-AUTH-TERM (WS-AT-IDX) = JR-TERMINAL-ID
+                   SET TERM-AUTHORIZED TO TRUE
+           END-SEARCH.
+           IF TERM-NOT-AUTHORIZED
+               MOVE 'UNAUTHORIZED TERMINAL' TO WS-EXCEPTION-TEXT
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+      *
+       CHECK-DUPLICATE-SIGNON.
+           SET DUP-SIGNON-NOT-FOUND TO TRUE.
+           MOVE SPACES TO WS-DUP-SIGNON-TERM.
+           SET WS-AO-IDX TO 1.
+           SEARCH WS-ACTIVE-OPER-ENTRY
+               AT END
+                   SET DUP-SIGNON-NOT-FOUND TO TRUE
+               WHEN WS-AO-OPERATOR-ID (WS-AO-IDX) = JR-OPERATOR-ID
+                    AND AO-IN-USE (WS-AO-IDX)
+                    AND WS-AO-TERMINAL-ID (WS-AO-IDX) NOT =
+                        JR-TERMINAL-ID
+                   SET DUP-SIGNON-FOUND TO TRUE
+                   MOVE WS-AO-TERMINAL-ID (WS-AO-IDX) TO
+                        WS-DUP-SIGNON-TERM
+           END-SEARCH.
+           IF DUP-SIGNON-FOUND
+               MOVE 'DUPLICATE CONCURRENT SIGNON' TO
+                    WS-EXCEPTION-TEXT
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+      *
+       RECORD-ACTIVE-SIGNON.
+           SET WS-AO-FOUND-IDX TO 0.
+           SET WS-AO-IDX TO 1.
+           SEARCH WS-ACTIVE-OPER-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-AO-OPERATOR-ID (WS-AO-IDX) = JR-OPERATOR-ID
+                   SET WS-AO-FOUND-IDX TO WS-AO-IDX
+           END-SEARCH.
+           IF WS-AO-FOUND-IDX = 0
+               SET WS-AO-IDX TO 1
+               SEARCH WS-ACTIVE-OPER-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN AO-NOT-IN-USE (WS-AO-IDX)
+                       SET WS-AO-FOUND-IDX TO WS-AO-IDX
+               END-SEARCH
+           END-IF.
+           IF WS-AO-FOUND-IDX NOT = 0
+               MOVE JR-OPERATOR-ID TO
+                    WS-AO-OPERATOR-ID (WS-AO-FOUND-IDX)
+               MOVE JR-TERMINAL-ID TO
+                    WS-AO-TERMINAL-ID (WS-AO-FOUND-IDX)
+               SET AO-IN-USE (WS-AO-FOUND-IDX) TO TRUE
+           END-IF.
+      *
+       CLEAR-ACTIVE-SIGNON.
+           SET WS-AO-IDX TO 1.
+           SEARCH WS-ACTIVE-OPER-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-AO-OPERATOR-ID (WS-AO-IDX) = JR-OPERATOR-ID
+                    AND WS-AO-TERMINAL-ID (WS-AO-IDX) = JR-TERMINAL-ID
+                   SET AO-NOT-IN-USE (WS-AO-IDX) TO TRUE
+           END-SEARCH.
+      *
+       WRITE-EXCEPTION-LINE.
+      * Caller moves the exception text into WS-EXCEPTION-TEXT
+      * before performing this paragraph.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING JR-OPERATOR-ID   DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  JR-TERMINAL-ID   DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  JR-TRANSACTION-ID DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  JR-EVENT-TYPE    DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  JR-EVENT-DATE    DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  JR-EVENT-TIME    DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  WS-EXCEPTION-TEXT DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE.
+           WRITE FD-REPORT-LINE FROM WS-REPORT-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
