@@ -3,20 +3,351 @@
       *
       * Multi-screen test: login → XCTL to menu → RETURN.
       * Tests XCTL chain + COMMAREA passing.
+      *
+      * Pseudo-conversational sign-on: like CICSMENU/CICSPWD,
+      * WS-CA-MENU-PASS in the commarea (not EIBCALEN, which only
+      * says whether a commarea came in at all) tells MAIN-LOGIC
+      * whether this is the first pass (send the COSGN0A sign-on map
+      * and RETURN with the commarea to wait for input) or the second
+      * pass (receive the operator ID and password and validate them
+      * against the USRSEC file before ever considering the operator
+      * AUTHENTICATED).  On success a shared CSCOMMAR commarea
+      * (operator ID, terminal ID, sign-on timestamp and authorization
+      * level) is built and XCTL'd to CICSMENU so the menu knows who
+      * is signed on, not just that somebody is.
       *
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-COMMAREA             PIC X(20) VALUE SPACES.
+       COPY CSCOMMAR.
+       COPY COSGN00.
+       COPY CSUSRSEC.
+       COPY CSACTSES.
+       COPY CSERRQ.
+       01  WS-ABEND-CODE           PIC X(4) VALUE SPACES.
+       01  WS-SIGNON-OK            PIC X VALUE 'N'.
+           88  SIGNON-VALID              VALUE 'Y'.
+           88  SIGNON-INVALID            VALUE 'N'.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE         PIC X(8).
+           05  WS-CDT-TIME         PIC X(8).
+           05  FILLER              PIC X(5).
+       01  WS-OWN-PROGRAM-ID       PIC X(9) VALUE 'CICSLOGIN'.
+       01  WS-RESP                 PIC 9(8) VALUE 0.
+       01  WS-LAST-CICS-VERB       PIC X(9) VALUE SPACES.
+       01  WS-MAX-FAIL-COUNT       PIC 9(2) VALUE 3.
+       01  WS-PWD-CHANGE-REQUIRED  PIC X VALUE 'N'.
+           88  PWD-CHANGE-REQUIRED       VALUE 'Y'.
+           88  PWD-CHANGE-NOT-REQUIRED   VALUE 'N'.
+       01  WS-PWD-MAX-AGE-DAYS     PIC 9(3) VALUE 90.
+       01  WS-CHG-DATE-NUM         PIC 9(8) VALUE 0.
+       01  WS-TODAY-DATE-NUM       PIC 9(8) VALUE 0.
+       01  WS-CHG-DATE-INT         PIC S9(9) VALUE 0.
+       01  WS-TODAY-DATE-INT       PIC S9(9) VALUE 0.
+       01  WS-PWD-AGE-DAYS         PIC S9(9) VALUE 0.
+       01  WS-EVENT-TYPE           PIC X(8) VALUE SPACES.
+       01  WS-NULL-OPERID          PIC X(8) VALUE SPACES.
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA             PIC X(76).
       *
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
        MAIN-LOGIC.
            DISPLAY 'LOGIN SCREEN'.
-           MOVE 'AUTHENTICATED' TO WS-COMMAREA.
-           DISPLAY 'XCTL TO MENU PROGRAM'.
-           EXEC CICS XCTL
-                PROGRAM('CICSMENU')
-                COMMAREA(WS-COMMAREA)
-                LENGTH(20)
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+           ELSE
+               MOVE SPACES TO WS-COMMAREA
+           END-IF.
+           EXEC CICS HANDLE ABEND
+                LABEL(ABEND-RECOVERY)
            END-EXEC.
+           IF CA-MENU-RECEIVE
+               PERFORM RECEIVE-SIGNON-MAP
+               PERFORM VALIDATE-CREDENTIALS
+               IF SIGNON-VALID
+                   PERFORM BUILD-SIGNON-COMMAREA
+                   MOVE 'SIGNON' TO WS-EVENT-TYPE
+                   CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID,
+                        EIBTRNID, WS-OWN-PROGRAM-ID, WS-EVENT-TYPE
+                   PERFORM CHECK-PASSWORD-CHANGE-REQUIRED
+                   MOVE 'XCTL' TO WS-EVENT-TYPE
+                   CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID,
+                        EIBTRNID, WS-OWN-PROGRAM-ID, WS-EVENT-TYPE
+                   IF PWD-CHANGE-REQUIRED
+                       DISPLAY 'XCTL TO PASSWORD MAINTENANCE'
+                       EXEC CICS XCTL
+                            PROGRAM('CICSPWD')
+                            COMMAREA(WS-COMMAREA)
+                            LENGTH(WS-COMMAREA-LEN)
+                            RESP(WS-RESP)
+                       END-EXEC
+                   ELSE
+                       DISPLAY 'XCTL TO MENU PROGRAM'
+                       EXEC CICS XCTL
+                            PROGRAM('CICSMENU')
+                            COMMAREA(WS-COMMAREA)
+                            LENGTH(WS-COMMAREA-LEN)
+                            RESP(WS-RESP)
+                       END-EXEC
+                   END-IF
+                   IF WS-RESP NOT = 0
+                       MOVE 'XCTL     ' TO WS-LAST-CICS-VERB
+                       PERFORM CICS-ERROR-HANDLER
+                   END-IF
+               ELSE
+                   PERFORM SEND-SIGNON-MAP-ERROR
+                   MOVE 'SGNFAIL' TO WS-EVENT-TYPE
+                   CALL 'CSAUDIT' USING OPERIDI, EIBTRMID, EIBTRNID,
+                        WS-OWN-PROGRAM-ID, WS-EVENT-TYPE
+                   EXEC CICS RETURN
+                        TRANSID(EIBTRNID)
+                        COMMAREA(WS-COMMAREA)
+                        LENGTH(WS-COMMAREA-LEN)
+                        RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP NOT = 0
+                       MOVE 'RETURN   ' TO WS-LAST-CICS-VERB
+                       PERFORM CICS-ERROR-HANDLER
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM SEND-SIGNON-MAP
+               MOVE 'R' TO WS-CA-MENU-PASS
+               MOVE 'RETURN' TO WS-EVENT-TYPE
+               CALL 'CSAUDIT' USING WS-NULL-OPERID, EIBTRMID, EIBTRNID,
+                    WS-OWN-PROGRAM-ID, WS-EVENT-TYPE
+               EXEC CICS RETURN
+                    TRANSID(EIBTRNID)
+                    COMMAREA(WS-COMMAREA)
+                    LENGTH(WS-COMMAREA-LEN)
+                    RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = 0
+                   MOVE 'RETURN   ' TO WS-LAST-CICS-VERB
+                   PERFORM CICS-ERROR-HANDLER
+               END-IF
+           END-IF.
            DISPLAY 'SHOULD NOT REACH HERE'.
            STOP RUN.
+      *
+       ABEND-RECOVERY.
+           EXEC CICS ASSIGN
+                ABCODE(WS-ABEND-CODE)
+           END-EXEC.
+           DISPLAY 'CICSLOGIN ABEND ' WS-ABEND-CODE.
+           MOVE WS-CA-OPERID TO EQ-OPERATOR-ID.
+           MOVE EIBTRMID TO EQ-TERMINAL-ID.
+           MOVE EIBTRNID TO EQ-TRANSACTION-ID.
+           MOVE WS-OWN-PROGRAM-ID TO EQ-PROGRAM-ID.
+           MOVE WS-ABEND-CODE TO EQ-ABEND-CODE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CDT-DATE TO EQ-EVENT-DATE.
+           MOVE WS-CDT-TIME TO EQ-EVENT-TIME.
+           EXEC CICS WRITEQ TD
+                QUEUE('CSER')
+                FROM(WS-ERROR-QUEUE-RECORD)
+                LENGTH(WS-ERROR-QUEUE-LEN)
+           END-EXEC.
+           MOVE 'CICSERR' TO WS-EVENT-TYPE.
+           CALL 'CSAUDIT' USING WS-CA-OPERID, EIBTRMID, EIBTRNID,
+                WS-OWN-PROGRAM-ID, WS-EVENT-TYPE.
+           MOVE SPACES TO WS-COMMAREA.
+           MOVE 'SESSION RESTARTED - PLEASE SIGN ON AGAIN' TO
+                WS-CA-MESSAGE.
+           PERFORM SEND-SIGNON-MAP-ERROR.
+           MOVE 'R' TO WS-CA-MENU-PASS.
+           EXEC CICS RETURN
+                TRANSID(EIBTRNID)
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LEN)
+           END-EXEC.
+      *
+       CICS-ERROR-HANDLER.
+           DISPLAY 'CICS ERROR ON ' WS-LAST-CICS-VERB
+                   ' RESP=' WS-RESP.
+           MOVE 'CICSERR' TO WS-EVENT-TYPE.
+           CALL 'CSAUDIT' USING WS-CA-OPERID, EIBTRMID, EIBTRNID,
+                WS-OWN-PROGRAM-ID, WS-EVENT-TYPE.
+           MOVE 'SYSTEM ERROR - CONTACT SUPPORT' TO
+                WS-CA-MESSAGE.
+           EXEC CICS SEND TEXT
+                FROM(WS-CA-MESSAGE)
+                LENGTH(40)
+                ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+      *
+       BUILD-SIGNON-COMMAREA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE SPACES TO WS-COMMAREA.
+           MOVE OPERIDI TO WS-CA-OPERID.
+           MOVE EIBTRMID TO WS-CA-TERMID.
+           MOVE WS-CDT-DATE TO WS-CA-SIGNON-DATE.
+           MOVE WS-CDT-TIME TO WS-CA-SIGNON-TIME.
+           MOVE US-AUTH-LEVEL TO WS-CA-AUTH-LEVEL.
+           MOVE SPACES TO WS-CA-RETURN-TRANID.
+           MOVE SPACES TO WS-CA-LAST-OPTION.
+           MOVE SPACES TO WS-CA-MESSAGE.
+      *
+       SEND-SIGNON-MAP.
+           MOVE SPACES TO COSGN0AO.
+           EXEC CICS SEND
+                MAP('COSGN0A')
+                MAPSET('COSGN00')
+                FROM(COSGN0AO)
+                ERASE
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = 0
+               MOVE 'SEND MAP ' TO WS-LAST-CICS-VERB
+               PERFORM CICS-ERROR-HANDLER
+           END-IF.
+      *
+       SEND-SIGNON-MAP-ERROR.
+           MOVE SPACES TO COSGN0AO.
+           IF WS-CA-MESSAGE = SPACES
+               MOVE 'SIGN-ON REJECTED - REENTER ID/PASSWORD' TO MSGO
+           ELSE
+               MOVE WS-CA-MESSAGE TO MSGO
+           END-IF.
+           EXEC CICS SEND
+                MAP('COSGN0A')
+                MAPSET('COSGN00')
+                FROM(COSGN0AO)
+                ERASE
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = 0
+               MOVE 'SEND MAP ' TO WS-LAST-CICS-VERB
+               PERFORM CICS-ERROR-HANDLER
+           END-IF.
+      *
+       RECEIVE-SIGNON-MAP.
+           EXEC CICS RECEIVE
+                MAP('COSGN0A')
+                MAPSET('COSGN00')
+                INTO(COSGN0AI)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = 0
+               MOVE 'RECEIVE  ' TO WS-LAST-CICS-VERB
+               PERFORM CICS-ERROR-HANDLER
+           END-IF.
+      *
+       VALIDATE-CREDENTIALS.
+           SET SIGNON-INVALID TO TRUE.
+           MOVE SPACES TO WS-CA-MESSAGE.
+           EXEC CICS READ
+                FILE('USRSEC')
+                INTO(WS-USER-SECURITY-RECORD)
+                RIDFLD(OPERIDI)
+                KEYLENGTH(8)
+                UPDATE
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = 0
+               IF US-LOCKED
+                   MOVE 'ACCOUNT LOCKED - CONTACT SECURITY' TO
+                        WS-CA-MESSAGE
+               ELSE
+                   IF US-PASSWORD = PASSWDI
+                       SET SIGNON-VALID TO TRUE
+                       MOVE 0 TO US-FAIL-COUNT
+                       EXEC CICS REWRITE
+                            FILE('USRSEC')
+                            FROM(WS-USER-SECURITY-RECORD)
+                            RESP(WS-RESP)
+                       END-EXEC
+                       IF WS-RESP NOT = 0
+                           MOVE 'REWRITE  ' TO WS-LAST-CICS-VERB
+                           PERFORM CICS-ERROR-HANDLER
+                       END-IF
+                       PERFORM CHECK-DUPLICATE-SESSION
+                   ELSE
+                       ADD 1 TO US-FAIL-COUNT
+                       IF US-FAIL-COUNT >= WS-MAX-FAIL-COUNT
+                           SET US-LOCKED TO TRUE
+                           MOVE 'ACCOUNT LOCKED - CONTACT SECURITY' TO
+                                WS-CA-MESSAGE
+                       END-IF
+                       EXEC CICS REWRITE
+                            FILE('USRSEC')
+                            FROM(WS-USER-SECURITY-RECORD)
+                            RESP(WS-RESP)
+                       END-EXEC
+                       IF WS-RESP NOT = 0
+                           MOVE 'REWRITE  ' TO WS-LAST-CICS-VERB
+                           PERFORM CICS-ERROR-HANDLER
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       CHECK-DUPLICATE-SESSION.
+           EXEC CICS READ
+                FILE('ACTSES')
+                INTO(WS-ACTIVE-SESSION-RECORD)
+                RIDFLD(OPERIDI)
+                KEYLENGTH(8)
+                UPDATE
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = 0 AND AS-ACTIVE
+               SET SIGNON-INVALID TO TRUE
+               MOVE 'ALREADY SIGNED ON AT ANOTHER TERMINAL' TO
+                    WS-CA-MESSAGE
+           ELSE
+               MOVE OPERIDI TO AS-OPERATOR-ID
+               MOVE EIBTRMID TO AS-TERMINAL-ID
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+               MOVE WS-CDT-DATE TO AS-SIGNON-DATE
+               MOVE WS-CDT-TIME TO AS-SIGNON-TIME
+               SET AS-ACTIVE TO TRUE
+               IF WS-RESP = 0
+                   EXEC CICS REWRITE
+                        FILE('ACTSES')
+                        FROM(WS-ACTIVE-SESSION-RECORD)
+                        RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP NOT = 0
+                       MOVE 'REWRITE  ' TO WS-LAST-CICS-VERB
+                       PERFORM CICS-ERROR-HANDLER
+                   END-IF
+               ELSE
+                   EXEC CICS WRITE
+                        FILE('ACTSES')
+                        FROM(WS-ACTIVE-SESSION-RECORD)
+                        RIDFLD(OPERIDI)
+                        KEYLENGTH(8)
+                        RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP NOT = 0
+                       MOVE 'WRITE    ' TO WS-LAST-CICS-VERB
+                       PERFORM CICS-ERROR-HANDLER
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       CHECK-PASSWORD-CHANGE-REQUIRED.
+           SET PWD-CHANGE-NOT-REQUIRED TO TRUE.
+           IF US-TEMP-PASSWORD
+               SET PWD-CHANGE-REQUIRED TO TRUE
+           ELSE
+               IF US-PASSWORD-CHG-DATE = SPACES OR
+                  US-PASSWORD-CHG-DATE = LOW-VALUES
+                   SET PWD-CHANGE-REQUIRED TO TRUE
+               ELSE
+                   MOVE US-PASSWORD-CHG-DATE TO WS-CHG-DATE-NUM
+                   MOVE WS-CDT-DATE TO WS-TODAY-DATE-NUM
+                   COMPUTE WS-CHG-DATE-INT =
+                       FUNCTION INTEGER-OF-DATE (WS-CHG-DATE-NUM)
+                   COMPUTE WS-TODAY-DATE-INT =
+                       FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE-NUM)
+                   COMPUTE WS-PWD-AGE-DAYS =
+                       WS-TODAY-DATE-INT - WS-CHG-DATE-INT
+                   IF WS-PWD-AGE-DAYS > WS-PWD-MAX-AGE-DAYS
+                       SET PWD-CHANGE-REQUIRED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
