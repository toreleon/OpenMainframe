@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSRECON.
+      *
+      * End-of-day reconciliation between the CSJRNL sign-on/navigation
+      * journal and the CSACTSES active-sessions file.  A SIGNON leaves
+      * an ACTSES record AS-ACTIVE until CICSMENU's sign-off option
+      * marks it AS-SIGNED-OFF; an operator whose terminal crashed or
+      * was powered off without using the sign-off option is left
+      * showing active with no matching journal SIGNOFF event.  This
+      * job flags exactly that: every ACTSES record still AS-ACTIVE for
+      * which today's journal shows no SIGNOFF for that same operator
+      * AND terminal.  ACTSES keeps only the operator's most recent
+      * sign-on (keyed by operator ID alone, overwritten on each new
+      * SIGNON), so the journal is scanned in order building a live
+      * operator+terminal sign-on state (set on SIGNON, cleared on
+      * SIGNOFF) rather than a flat "operator ID has a signoff
+      * somewhere today" set -- otherwise an operator's earlier,
+      * already-completed sign-on/off cycle at one terminal would mask
+      * a later, still-open session left active at a different
+      * terminal.  Run once at end of day, after the day's CSJRNL has
+      * been closed off, alongside CSRPT01.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSJRNL-FILE ASSIGN TO 'CSJRNL'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ACTSES-FILE ASSIGN TO 'ACTSES'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-AS-OPERATOR-ID
+               FILE STATUS IS WS-ACTSES-STATUS.
+           SELECT CSRECON-FILE ASSIGN TO 'CSRECONOUT'
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSJRNL-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  FD-JOURNAL-RECORD           PIC X(49).
+      *
+       FD  ACTSES-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           LABEL RECORDS STANDARD.
+       01  FD-ACTIVE-SESSION-RECORD.
+           05  FD-AS-OPERATOR-ID       PIC X(8).
+           05  FILLER                  PIC X(32).
+      *
+       FD  CSRECON-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  FD-REPORT-LINE              PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       COPY CSSGNJRN.
+       COPY CSACTSES.
+       01  WS-JOURNAL-EOF              PIC X VALUE 'N'.
+           88  END-OF-JOURNAL                VALUE 'Y'.
+       01  WS-ACTSES-STATUS            PIC XX VALUE '00'.
+       01  WS-ACTSES-EOF               PIC X VALUE 'N'.
+           88  END-OF-ACTSES                 VALUE 'Y'.
+       01  WS-REPORT-LINE              PIC X(132).
+       01  WS-EXCEPTION-COUNT          PIC 9(6) VALUE 0.
+      *
+      * Live operator+terminal sign-on state, built while scanning
+      * today's journal in order (set AO-IN-USE on SIGNON, cleared on
+      * SIGNOFF for that same operator+terminal pair) -- the same
+      * pattern as CSRPT01's RECORD-ACTIVE-SIGNON/CLEAR-ACTIVE-SIGNON.
+      * ACTSES only keeps one row per operator (overwritten on each
+      * new sign-on), so correlating by operator ID alone would treat
+      * an earlier, already-signed-off terminal's SIGNOFF as covering
+      * a *later* sign-on at a different terminal that never signed
+      * off; keying by the operator+terminal pair keeps each sign-on
+      * cycle distinct.
+       01  WS-ACTIVE-OPER-TABLE.
+           05  WS-AO-ENTRY OCCURS 200 TIMES
+               INDEXED BY WS-AO-IDX.
+               10  WS-AO-OPERATOR-ID    PIC X(8).
+               10  WS-AO-TERMINAL-ID    PIC X(4).
+               10  WS-AO-IN-USE         PIC X VALUE 'N'.
+                   88  AO-IN-USE               VALUE 'Y'.
+                   88  AO-NOT-IN-USE           VALUE 'N'.
+       01  WS-AO-FOUND-IDX             PIC 9(4) VALUE 0.
+       01  WS-SESSION-STATUS           PIC X VALUE 'N'.
+           88  SESSION-RECONCILED             VALUE 'Y'.
+           88  SESSION-NOT-RECONCILED         VALUE 'N'.
+      *
+       01  WS-HEAD-LINE-1              PIC X(132) VALUE
+           'CSRECON  END-OF-DAY ACTIVE-SESSION RECONCILIATION'.
+       01  WS-HEAD-LINE-2              PIC X(132) VALUE
+           'OPERID   TERMID SIGNON-DATE SIGNON-TIME EXCEPTION'.
+       01  WS-TOTAL-LINE               PIC X(132).
+      *
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES.
+           PERFORM WRITE-HEADINGS.
+           PERFORM UNTIL END-OF-JOURNAL
+               READ CSJRNL-FILE INTO WS-JOURNAL-RECORD
+                   AT END
+                       SET END-OF-JOURNAL TO TRUE
+                   NOT AT END
+                       IF JR-EVENT-SIGNON
+                           PERFORM RECORD-ACTIVE-SIGNON
+                       END-IF
+                       IF JR-EVENT-SIGNOFF
+                           PERFORM CLEAR-ACTIVE-SIGNON
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM CHECK-ACTIVE-SESSIONS.
+           PERFORM WRITE-TOTALS.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+      *
+       OPEN-FILES.
+           OPEN INPUT CSJRNL-FILE.
+           OPEN INPUT ACTSES-FILE.
+           OPEN OUTPUT CSRECON-FILE.
+      *
+       CLOSE-FILES.
+           CLOSE CSJRNL-FILE.
+           CLOSE ACTSES-FILE.
+           CLOSE CSRECON-FILE.
+      *
+       WRITE-HEADINGS.
+           WRITE FD-REPORT-LINE FROM WS-HEAD-LINE-1.
+           WRITE FD-REPORT-LINE FROM WS-HEAD-LINE-2.
+      *
+       WRITE-TOTALS.
+           MOVE SPACES TO WS-TOTAL-LINE.
+           STRING 'TOTAL EXCEPTIONS: ' DELIMITED BY SIZE
+                  WS-EXCEPTION-COUNT DELIMITED BY SIZE
+                  INTO WS-TOTAL-LINE.
+           WRITE FD-REPORT-LINE FROM WS-TOTAL-LINE.
+      *
+       RECORD-ACTIVE-SIGNON.
+           SET WS-AO-FOUND-IDX TO 0.
+           SET WS-AO-IDX TO 1.
+           SEARCH WS-AO-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-AO-OPERATOR-ID (WS-AO-IDX) = JR-OPERATOR-ID
+                   SET WS-AO-FOUND-IDX TO WS-AO-IDX
+           END-SEARCH.
+           IF WS-AO-FOUND-IDX = 0
+               SET WS-AO-IDX TO 1
+               SEARCH WS-AO-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN AO-NOT-IN-USE (WS-AO-IDX)
+                       SET WS-AO-FOUND-IDX TO WS-AO-IDX
+               END-SEARCH
+           END-IF.
+           IF WS-AO-FOUND-IDX NOT = 0
+               MOVE JR-OPERATOR-ID TO
+                    WS-AO-OPERATOR-ID (WS-AO-FOUND-IDX)
+               MOVE JR-TERMINAL-ID TO
+                    WS-AO-TERMINAL-ID (WS-AO-FOUND-IDX)
+               SET AO-IN-USE (WS-AO-FOUND-IDX) TO TRUE
+           END-IF.
+      *
+       CLEAR-ACTIVE-SIGNON.
+           SET WS-AO-IDX TO 1.
+           SEARCH WS-AO-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-AO-OPERATOR-ID (WS-AO-IDX) = JR-OPERATOR-ID
+                    AND WS-AO-TERMINAL-ID (WS-AO-IDX) = JR-TERMINAL-ID
+                   SET AO-NOT-IN-USE (WS-AO-IDX) TO TRUE
+           END-SEARCH.
+      *
+       CHECK-ACTIVE-SESSIONS.
+           MOVE 'N' TO WS-ACTSES-EOF.
+           PERFORM UNTIL END-OF-ACTSES
+               READ ACTSES-FILE INTO WS-ACTIVE-SESSION-RECORD
+                   AT END
+                       SET END-OF-ACTSES TO TRUE
+                   NOT AT END
+                       IF WS-ACTSES-STATUS NOT = '00'
+                           DISPLAY 'CSRECON ACTSES I/O ERROR, STATUS='
+                                   WS-ACTSES-STATUS
+                           SET END-OF-ACTSES TO TRUE
+                       ELSE
+                           IF AS-ACTIVE
+                               PERFORM CHECK-SESSION-RECONCILED
+                               IF SESSION-NOT-RECONCILED
+                                   PERFORM WRITE-EXCEPTION-LINE
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *
+       CHECK-SESSION-RECONCILED.
+           SET SESSION-NOT-RECONCILED TO TRUE.
+           SET WS-AO-IDX TO 1.
+           SEARCH WS-AO-ENTRY
+               AT END
+                   SET SESSION-NOT-RECONCILED TO TRUE
+               WHEN WS-AO-OPERATOR-ID (WS-AO-IDX) = AS-OPERATOR-ID
+                    AND WS-AO-TERMINAL-ID (WS-AO-IDX) = AS-TERMINAL-ID
+                    AND AO-NOT-IN-USE (WS-AO-IDX)
+                   SET SESSION-RECONCILED TO TRUE
+           END-SEARCH.
+      *
+       WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING AS-OPERATOR-ID     DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  AS-TERMINAL-ID     DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  AS-SIGNON-DATE     DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  AS-SIGNON-TIME     DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  'ACTIVE WITH NO MATCHING SIGNOFF' DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE.
+           WRITE FD-REPORT-LINE FROM WS-REPORT-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
