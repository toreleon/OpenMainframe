@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSAUDIT.
+      *
+      * Shared sign-on/navigation audit paragraph, called by
+      * CICSLOGIN, CICSMENU, CICSTEST and CICSPWD on sign-on, on each
+      * XCTL and on each RETURN TRANSID.  Writes one CSSGNJRN record
+      * per call to the CSJR transient-data queue (an extrapartition
+      * TD queue backed by the sequential CSJRNL journal dataset) so
+      * a session's screen-by-screen path can be reconstructed later
+      * from the batch side.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CSSGNJRN.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE           PIC X(8).
+           05  WS-CDT-TIME           PIC X(8).
+           05  FILLER                PIC X(5).
+      *
+       LINKAGE SECTION.
+       01  LK-OPERATOR-ID            PIC X(8).
+       01  LK-TERMINAL-ID            PIC X(4).
+       01  LK-TRANSACTION-ID         PIC X(4).
+       01  LK-PROGRAM-ID             PIC X(9).
+       01  LK-EVENT-TYPE             PIC X(8).
+      *
+       PROCEDURE DIVISION USING LK-OPERATOR-ID
+                                 LK-TERMINAL-ID
+                                 LK-TRANSACTION-ID
+                                 LK-PROGRAM-ID
+                                 LK-EVENT-TYPE.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE LK-OPERATOR-ID TO JR-OPERATOR-ID.
+           MOVE LK-TERMINAL-ID TO JR-TERMINAL-ID.
+           MOVE LK-TRANSACTION-ID TO JR-TRANSACTION-ID.
+           MOVE LK-PROGRAM-ID TO JR-PROGRAM-ID.
+           MOVE LK-EVENT-TYPE TO JR-EVENT-TYPE.
+           MOVE WS-CDT-DATE TO JR-EVENT-DATE.
+           MOVE WS-CDT-TIME TO JR-EVENT-TIME.
+           EXEC CICS WRITEQ TD
+                QUEUE('CSJR')
+                FROM(WS-JOURNAL-RECORD)
+                LENGTH(WS-JOURNAL-RECORD-LEN)
+           END-EXEC.
+           GOBACK.
