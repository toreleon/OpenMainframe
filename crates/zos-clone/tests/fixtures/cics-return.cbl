@@ -1,18 +1,62 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CICSTEST.
+      *
+      * Shared utility/test transaction.  Returns to whichever
+      * transaction invoked it (carried in WS-CA-RETURN-TRANID in the
+      * commarea it was XCTL'd with) rather than assuming it was
+      * always reached from the main menu.
       *
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY CSCOMMAR.
        01  WS-TRANID             PIC X(4) VALUE 'MENU'.
        01  WS-RESP               PIC 9(8) VALUE 0.
        01  WS-MESSAGE            PIC X(40) VALUE SPACES.
+       01  WS-OWN-PROGRAM-ID     PIC X(9) VALUE 'CICSTEST'.
+       01  WS-LAST-CICS-VERB     PIC X(9) VALUE SPACES.
+       01  WS-EVENT-TYPE         PIC X(8) VALUE SPACES.
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA           PIC X(76).
       *
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
        MAIN-LOGIC.
            MOVE 'CICS TEST STARTING' TO WS-MESSAGE.
            DISPLAY WS-MESSAGE.
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               IF WS-CA-RETURN-TRANID NOT = SPACES
+                   MOVE WS-CA-RETURN-TRANID TO WS-TRANID
+               END-IF
+           ELSE
+               MOVE SPACES TO WS-COMMAREA
+           END-IF.
+           MOVE 'RETURN' TO WS-EVENT-TYPE.
+           CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID, EIBTRNID,
+                WS-OWN-PROGRAM-ID, WS-EVENT-TYPE.
            EXEC CICS RETURN
                 TRANSID(WS-TRANID)
+                RESP(WS-RESP)
            END-EXEC.
+           IF WS-RESP NOT = 0
+               MOVE 'RETURN   ' TO WS-LAST-CICS-VERB
+               PERFORM CICS-ERROR-HANDLER
+           END-IF.
            DISPLAY 'SHOULD NOT REACH HERE'.
            STOP RUN.
+      *
+       CICS-ERROR-HANDLER.
+           DISPLAY 'CICS ERROR ON ' WS-LAST-CICS-VERB
+                   ' RESP=' WS-RESP.
+           MOVE 'CICSERR' TO WS-EVENT-TYPE.
+           CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID, EIBTRNID,
+                WS-OWN-PROGRAM-ID, WS-EVENT-TYPE.
+           MOVE 'SYSTEM ERROR - CONTACT SUPPORT' TO
+                WS-MESSAGE.
+           EXEC CICS SEND TEXT
+                FROM(WS-MESSAGE)
+                LENGTH(40)
+                ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
