@@ -2,26 +2,344 @@
        PROGRAM-ID. CICSMENU.
       *
       * Menu program reached via XCTL from sign-on.
-      * Displays menu, accepts selection, returns with TRANSID.
+      * Displays menu, accepts selection, dispatches to the chosen
+      * transaction.
+      *
+      * Pseudo-conversational like CICSLOGIN: WS-CA-MENU-PASS in the
+      * commarea (not EIBCALEN, which is already non-zero on the
+      * initial XCTL from CICSLOGIN) tells MAIN-LOGIC whether this is
+      * the first pass (send the map, wait for input) or the second
+      * pass (receive the operator's option and dispatch to it).
       *
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-OPTION              PIC X VALUE SPACES.
+       COPY CSCOMMAR.
+       COPY COMEN00.
+       COPY CSMENUDF.
+       COPY CSACTSES.
+       COPY CSERRQ.
+       01  WS-ABEND-CODE          PIC X(4) VALUE SPACES.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE        PIC X(8).
+           05  WS-CDT-TIME        PIC X(8).
+           05  FILLER             PIC X(5).
+       01  WS-OPTION              PIC X(2) VALUE SPACES.
        01  WS-MESSAGE             PIC X(40) VALUE SPACES.
+       01  WS-TARGET-PROGRAM      PIC X(8) VALUE SPACES.
+       01  WS-OPTION-FOUND        PIC X VALUE 'N'.
+           88  OPTION-FOUND             VALUE 'Y'.
+           88  OPTION-NOT-FOUND         VALUE 'N'.
+       01  WS-OWN-PROGRAM-ID      PIC X(9) VALUE 'CICSMENU'.
+       01  WS-RESP                PIC 9(8) VALUE 0.
+       01  WS-LAST-CICS-VERB      PIC X(9) VALUE SPACES.
+       01  WS-EVENT-TYPE          PIC X(8) VALUE SPACES.
+      *
+      * Menu content is driven off the keyed MENUDF file at SEND MAP
+      * time (option number, description, target program, minimum
+      * authorization level) rather than a fixed table, so operations
+      * can add/rename/retire an option without a recompile.  Only the
+      * display text is kept across the browse; the option the
+      * operator actually picks is re-resolved by a keyed READ in
+      * LOOKUP-MENU-OPTION on the next (separate) pseudo-conversational
+      * task, since WORKING-STORAGE does not survive the RETURN.
+      * An entry whose MD-MIN-AUTH-LEVEL exceeds the signed-on
+      * operator's WS-CA-AUTH-LEVEL is skipped at browse time (never
+      * displayed) and rejected again in LOOKUP-MENU-OPTION at dispatch
+      * time, so a manually-typed option number the operator was never
+      * shown is still refused.
+       01  WS-MENU-LINE-TABLE.
+           05  WS-MENU-LINE OCCURS 8 TIMES INDEXED BY WS-ML-IDX
+                                            PIC X(40).
+       01  WS-MENU-LINE-COUNT     PIC 9(2) VALUE 0.
+       01  WS-MENUDF-KEY          PIC X(2) VALUE LOW-VALUES.
+       01  WS-MENUDF-EOF          PIC X VALUE 'N'.
+           88  END-OF-MENUDF            VALUE 'Y'.
+       01  WS-MENUDF-BR-STATUS    PIC X VALUE 'N'.
+           88  MENUDF-BR-OPEN           VALUE 'Y'.
+           88  MENUDF-BR-NOT-OPEN       VALUE 'N'.
       *
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA            PIC X(76).
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
        MAIN-LOGIC.
            DISPLAY 'MENU PROGRAM STARTING'.
            IF EIBCALEN > 0
-               DISPLAY 'RECEIVED COMMAREA'
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+           ELSE
+               MOVE SPACES TO WS-COMMAREA
            END-IF.
+           EXEC CICS HANDLE ABEND
+                LABEL(ABEND-RECOVERY)
+           END-EXEC.
+           IF CA-MENU-RECEIVE
+               PERFORM RECEIVE-AND-DISPATCH
+           ELSE
+               DISPLAY 'RECEIVED COMMAREA FOR OPERATOR ' WS-CA-OPERID
+               PERFORM SEND-MENU-MAP
+               MOVE 'R' TO WS-CA-MENU-PASS
+               MOVE 'RETURN' TO WS-EVENT-TYPE
+               CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID,
+                    EIBTRNID, WS-OWN-PROGRAM-ID, WS-EVENT-TYPE
+               EXEC CICS RETURN
+                    TRANSID(EIBTRNID)
+                    COMMAREA(WS-COMMAREA)
+                    LENGTH(WS-COMMAREA-LEN)
+                    RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = 0
+                   MOVE 'RETURN   ' TO WS-LAST-CICS-VERB
+                   PERFORM CICS-ERROR-HANDLER
+               END-IF
+           END-IF.
+           STOP RUN.
+      *
+       ABEND-RECOVERY.
+           EXEC CICS ASSIGN
+                ABCODE(WS-ABEND-CODE)
+           END-EXEC.
+           DISPLAY 'CICSMENU ABEND ' WS-ABEND-CODE.
+           MOVE WS-CA-OPERID TO EQ-OPERATOR-ID.
+           MOVE WS-CA-TERMID TO EQ-TERMINAL-ID.
+           MOVE EIBTRNID TO EQ-TRANSACTION-ID.
+           MOVE WS-OWN-PROGRAM-ID TO EQ-PROGRAM-ID.
+           MOVE WS-ABEND-CODE TO EQ-ABEND-CODE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CDT-DATE TO EQ-EVENT-DATE.
+           MOVE WS-CDT-TIME TO EQ-EVENT-TIME.
+           EXEC CICS WRITEQ TD
+                QUEUE('CSER')
+                FROM(WS-ERROR-QUEUE-RECORD)
+                LENGTH(WS-ERROR-QUEUE-LEN)
+           END-EXEC.
+           MOVE 'CICSERR' TO WS-EVENT-TYPE.
+           CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID,
+                EIBTRNID, WS-OWN-PROGRAM-ID, WS-EVENT-TYPE.
+           MOVE 'SESSION RESTARTED - REENTER YOUR OPTION' TO
+                WS-MESSAGE.
+           PERFORM SEND-MENU-MAP.
+           MOVE 'R' TO WS-CA-MENU-PASS.
+           EXEC CICS RETURN
+                TRANSID(EIBTRNID)
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LEN)
+           END-EXEC.
+      *
+       CICS-ERROR-HANDLER.
+           DISPLAY 'CICS ERROR ON ' WS-LAST-CICS-VERB
+                   ' RESP=' WS-RESP.
+           MOVE 'CICSERR' TO WS-EVENT-TYPE.
+           CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID,
+                EIBTRNID, WS-OWN-PROGRAM-ID, WS-EVENT-TYPE.
+           MOVE 'SYSTEM ERROR - CONTACT SUPPORT' TO WS-MESSAGE.
+           EXEC CICS SEND TEXT
+                FROM(WS-MESSAGE)
+                LENGTH(40)
+                ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+      *
+       SEND-MENU-MAP.
            DISPLAY 'SENDING MENU MAP'.
+           MOVE SPACES TO COMEN0AO.
+           PERFORM BUILD-MENU-FROM-FILE.
+           PERFORM MOVE-MENU-LINES-TO-MAP.
+           MOVE WS-MESSAGE TO MSGO.
            EXEC CICS SEND
                 MAP('COMEN0A')
                 MAPSET('COMEN00')
+                FROM(COMEN0AO)
+                ERASE
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = 0
+               MOVE 'SEND MAP ' TO WS-LAST-CICS-VERB
+               PERFORM CICS-ERROR-HANDLER
+           END-IF.
+           MOVE SPACES TO WS-MESSAGE.
+      *
+       BUILD-MENU-FROM-FILE.
+           MOVE 0 TO WS-MENU-LINE-COUNT.
+           MOVE LOW-VALUES TO WS-MENUDF-KEY.
+           MOVE 'N' TO WS-MENUDF-EOF.
+           SET MENUDF-BR-NOT-OPEN TO TRUE.
+           EXEC CICS STARTBR
+                FILE('MENUDF')
+                RIDFLD(WS-MENUDF-KEY)
+                GTEQ
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = 0
+               SET END-OF-MENUDF TO TRUE
+           ELSE
+               SET MENUDF-BR-OPEN TO TRUE
+           END-IF.
+           PERFORM UNTIL WS-MENU-LINE-COUNT >= 8 OR END-OF-MENUDF
+               EXEC CICS READNEXT
+                    FILE('MENUDF')
+                    INTO(WS-MENU-DEFINITION-RECORD)
+                    RIDFLD(WS-MENUDF-KEY)
+                    RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = 0
+                   IF WS-CA-AUTH-LEVEL >= MD-MIN-AUTH-LEVEL
+                       PERFORM STORE-MENU-LINE
+                   END-IF
+               ELSE
+                   SET END-OF-MENUDF TO TRUE
+               END-IF
+           END-PERFORM.
+           IF MENUDF-BR-OPEN
+               EXEC CICS ENDBR
+                    FILE('MENUDF')
+                    RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = 0
+                   MOVE 'ENDBR    ' TO WS-LAST-CICS-VERB
+                   PERFORM CICS-ERROR-HANDLER
+               END-IF
+           END-IF.
+      *
+       STORE-MENU-LINE.
+           ADD 1 TO WS-MENU-LINE-COUNT.
+           SET WS-ML-IDX TO WS-MENU-LINE-COUNT.
+           STRING MD-OPTION-NUMBER DELIMITED BY SIZE
+                  ' '              DELIMITED BY SIZE
+                  MD-OPTION-DESC   DELIMITED BY SIZE
+                  INTO WS-MENU-LINE (WS-ML-IDX).
+      *
+       MOVE-MENU-LINES-TO-MAP.
+           MOVE SPACES TO OPTLIN1O OPTLIN2O OPTLIN3O OPTLIN4O
+                          OPTLIN5O OPTLIN6O OPTLIN7O OPTLIN8O.
+           IF WS-MENU-LINE-COUNT >= 1
+               MOVE WS-MENU-LINE (1) TO OPTLIN1O
+           END-IF.
+           IF WS-MENU-LINE-COUNT >= 2
+               MOVE WS-MENU-LINE (2) TO OPTLIN2O
+           END-IF.
+           IF WS-MENU-LINE-COUNT >= 3
+               MOVE WS-MENU-LINE (3) TO OPTLIN3O
+           END-IF.
+           IF WS-MENU-LINE-COUNT >= 4
+               MOVE WS-MENU-LINE (4) TO OPTLIN4O
+           END-IF.
+           IF WS-MENU-LINE-COUNT >= 5
+               MOVE WS-MENU-LINE (5) TO OPTLIN5O
+           END-IF.
+           IF WS-MENU-LINE-COUNT >= 6
+               MOVE WS-MENU-LINE (6) TO OPTLIN6O
+           END-IF.
+           IF WS-MENU-LINE-COUNT >= 7
+               MOVE WS-MENU-LINE (7) TO OPTLIN7O
+           END-IF.
+           IF WS-MENU-LINE-COUNT >= 8
+               MOVE WS-MENU-LINE (8) TO OPTLIN8O
+           END-IF.
+      *
+       RECEIVE-AND-DISPATCH.
+           EXEC CICS RECEIVE
+                MAP('COMEN0A')
+                MAPSET('COMEN00')
+                INTO(COMEN0AI)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = 0
+               MOVE 'RECEIVE  ' TO WS-LAST-CICS-VERB
+               PERFORM CICS-ERROR-HANDLER
+           END-IF.
+           MOVE OPTIONI TO WS-OPTION.
+           IF WS-OPTION(2:1) = SPACE AND WS-OPTION(1:1) NOT = SPACE
+               MOVE WS-OPTION(1:1) TO WS-OPTION(2:1)
+               MOVE '0' TO WS-OPTION(1:1)
+           END-IF.
+           IF WS-OPTION = '99'
+               PERFORM PROCESS-SIGNOFF
+           ELSE
+               PERFORM LOOKUP-MENU-OPTION-AND-DISPATCH
+           END-IF.
+      *
+       LOOKUP-MENU-OPTION-AND-DISPATCH.
+           PERFORM LOOKUP-MENU-OPTION.
+           IF OPTION-FOUND
+               MOVE WS-OPTION TO WS-CA-LAST-OPTION
+               MOVE SPACES TO WS-CA-MENU-PASS
+               MOVE EIBTRNID TO WS-CA-RETURN-TRANID
+               MOVE 'XCTL' TO WS-EVENT-TYPE
+               CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID,
+                    EIBTRNID, WS-OWN-PROGRAM-ID, WS-EVENT-TYPE
+               EXEC CICS XCTL
+                    PROGRAM(WS-TARGET-PROGRAM)
+                    COMMAREA(WS-COMMAREA)
+                    LENGTH(WS-COMMAREA-LEN)
+                    RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = 0
+                   MOVE 'XCTL     ' TO WS-LAST-CICS-VERB
+                   PERFORM CICS-ERROR-HANDLER
+               END-IF
+           ELSE
+               MOVE 'INVALID OPTION - REENTER' TO WS-MESSAGE
+               PERFORM SEND-MENU-MAP
+               MOVE 'R' TO WS-CA-MENU-PASS
+               MOVE 'RETURN' TO WS-EVENT-TYPE
+               CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID,
+                    EIBTRNID, WS-OWN-PROGRAM-ID, WS-EVENT-TYPE
+               EXEC CICS RETURN
+                    TRANSID(EIBTRNID)
+                    COMMAREA(WS-COMMAREA)
+                    LENGTH(WS-COMMAREA-LEN)
+                    RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = 0
+                   MOVE 'RETURN   ' TO WS-LAST-CICS-VERB
+                   PERFORM CICS-ERROR-HANDLER
+               END-IF
+           END-IF.
+      *
+       PROCESS-SIGNOFF.
+           EXEC CICS READ
+                FILE('ACTSES')
+                INTO(WS-ACTIVE-SESSION-RECORD)
+                RIDFLD(WS-CA-OPERID)
+                KEYLENGTH(8)
+                UPDATE
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = 0
+               SET AS-SIGNED-OFF TO TRUE
+               EXEC CICS REWRITE
+                    FILE('ACTSES')
+                    FROM(WS-ACTIVE-SESSION-RECORD)
+                    RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = 0
+                   MOVE 'REWRITE  ' TO WS-LAST-CICS-VERB
+                   PERFORM CICS-ERROR-HANDLER
+               END-IF
+           END-IF.
+           MOVE 'SIGNOFF' TO WS-EVENT-TYPE.
+           CALL 'CSAUDIT' USING WS-CA-OPERID, WS-CA-TERMID,
+                EIBTRNID, WS-OWN-PROGRAM-ID, WS-EVENT-TYPE.
+           MOVE 'SIGNED OFF SUCCESSFULLY' TO WS-MESSAGE.
+           EXEC CICS SEND TEXT
+                FROM(WS-MESSAGE)
+                LENGTH(40)
                 ERASE
            END-EXEC.
            EXEC CICS RETURN
-                TRANSID('MENU')
            END-EXEC.
-           STOP RUN.
+      *
+       LOOKUP-MENU-OPTION.
+           SET OPTION-NOT-FOUND TO TRUE.
+           EXEC CICS READ
+                FILE('MENUDF')
+                INTO(WS-MENU-DEFINITION-RECORD)
+                RIDFLD(WS-OPTION)
+                KEYLENGTH(2)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = 0 AND WS-CA-AUTH-LEVEL >= MD-MIN-AUTH-LEVEL
+               MOVE MD-TARGET-PROGRAM TO WS-TARGET-PROGRAM
+               SET OPTION-FOUND TO TRUE
+           END-IF.
